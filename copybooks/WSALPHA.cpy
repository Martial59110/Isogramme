@@ -0,0 +1,39 @@
+      *----------------------------------------------------------*
+      * WSALPHA - THE 26-LETTER A THRU Z LOOKUP TABLE USED BY     *
+      * INSPECT ... TALLYING FOR ALL WS-x STATEMENTS. SPLIT OUT   *
+      * OF WSCOUNT SO A PROGRAM THAT ONLY EXCHANGES LETTER COUNTS *
+      * WITH A CALLED SUBROUTINE, AND NEVER INSPECTS A WORD       *
+      * ITSELF, DOES NOT HAVE TO CARRY THIS TABLE TOO             *
+      *----------------------------------------------------------*
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 MD    SPLIT OUT OF WSCOUNT - ISO NO LONGER
+      *                  INSPECTS WORDS DIRECTLY SINCE THAT MOVED
+      *                  INTO ISOCHK
+      *----------------------------------------------------------*
+       01  WS-ALPHABET.
+           05 WS-A PIC X VALUE 'A'.
+           05 WS-B PIC X VALUE 'B'.
+           05 WS-C PIC X VALUE 'C'.
+           05 WS-D PIC X VALUE 'D'.
+           05 WS-E PIC X VALUE 'E'.
+           05 WS-F PIC X VALUE 'F'.
+           05 WS-G PIC X VALUE 'G'.
+           05 WS-H PIC X VALUE 'H'.
+           05 WS-I PIC X VALUE 'I'.
+           05 WS-J PIC X VALUE 'J'.
+           05 WS-K PIC X VALUE 'K'.
+           05 WS-L PIC X VALUE 'L'.
+           05 WS-M PIC X VALUE 'M'.
+           05 WS-N PIC X VALUE 'N'.
+           05 WS-O PIC X VALUE 'O'.
+           05 WS-P PIC X VALUE 'P'.
+           05 WS-Q PIC X VALUE 'Q'.
+           05 WS-R PIC X VALUE 'R'.
+           05 WS-S PIC X VALUE 'S'.
+           05 WS-T PIC X VALUE 'T'.
+           05 WS-U PIC X VALUE 'U'.
+           05 WS-V PIC X VALUE 'V'.
+           05 WS-W PIC X VALUE 'W'.
+           05 WS-X PIC X VALUE 'X'.
+           05 WS-Y PIC X VALUE 'Y'.
+           05 WS-Z PIC X VALUE 'Z'.
