@@ -0,0 +1,39 @@
+      *----------------------------------------------------------*
+      * WSCOUNT - SHARED 26-LETTER OCCURRENCE-COUNT LAYOUT USED   *
+      * BY ANY PROGRAM THAT TALLIES LETTERS IN A WORD             *
+      *----------------------------------------------------------*
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 MD    PULLED OUT OF ISO SO A FREQUENCY-ANALYSIS
+      *                  PROGRAM CAN SHARE THE SAME COUNTER LAYOUT
+      * 08/09/2026 MD    SPLIT WS-ALPHABET OUT TO WSALPHA - A
+      *                  PROGRAM THAT ONLY RECEIVES COUNTS BACK
+      *                  FROM A CALLED SUBROUTINE (LIKE ISO CALLING
+      *                  ISOCHK) HAS NO USE FOR THE LOOKUP TABLE
+      *----------------------------------------------------------*
+       01  WS-COUNTERS.
+           05 WS-CNT-A PIC 99 VALUE ZEROES.
+           05 WS-CNT-B PIC 99 VALUE ZEROES.
+           05 WS-CNT-C PIC 99 VALUE ZEROES.
+           05 WS-CNT-D PIC 99 VALUE ZEROES.
+           05 WS-CNT-E PIC 99 VALUE ZEROES.
+           05 WS-CNT-F PIC 99 VALUE ZEROES.
+           05 WS-CNT-G PIC 99 VALUE ZEROES.
+           05 WS-CNT-H PIC 99 VALUE ZEROES.
+           05 WS-CNT-I PIC 99 VALUE ZEROES.
+           05 WS-CNT-J PIC 99 VALUE ZEROES.
+           05 WS-CNT-K PIC 99 VALUE ZEROES.
+           05 WS-CNT-L PIC 99 VALUE ZEROES.
+           05 WS-CNT-M PIC 99 VALUE ZEROES.
+           05 WS-CNT-N PIC 99 VALUE ZEROES.
+           05 WS-CNT-O PIC 99 VALUE ZEROES.
+           05 WS-CNT-P PIC 99 VALUE ZEROES.
+           05 WS-CNT-Q PIC 99 VALUE ZEROES.
+           05 WS-CNT-R PIC 99 VALUE ZEROES.
+           05 WS-CNT-S PIC 99 VALUE ZEROES.
+           05 WS-CNT-T PIC 99 VALUE ZEROES.
+           05 WS-CNT-U PIC 99 VALUE ZEROES.
+           05 WS-CNT-V PIC 99 VALUE ZEROES.
+           05 WS-CNT-W PIC 99 VALUE ZEROES.
+           05 WS-CNT-X PIC 99 VALUE ZEROES.
+           05 WS-CNT-Y PIC 99 VALUE ZEROES.
+           05 WS-CNT-Z PIC 99 VALUE ZEROES.
