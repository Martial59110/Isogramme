@@ -1,134 +1,965 @@
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. iso.
-        
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        
-        01  WS-ALPHABET.
-           05 WS-A PIC X VALUE 'A'.
-           05 WS-B PIC X VALUE 'B'.
-           05 WS-C PIC X VALUE 'C'.
-           05 WS-D PIC X VALUE 'D'.
-           05 WS-E PIC X VALUE 'E'.
-           05 WS-F PIC X VALUE 'F'.
-           05 WS-G PIC X VALUE 'G'.
-           05 WS-H PIC X VALUE 'H'.
-           05 WS-I PIC X VALUE 'I'.
-           05 WS-J PIC X VALUE 'J'.
-           05 WS-K PIC X VALUE 'K'.
-           05 WS-L PIC X VALUE 'L'.
-           05 WS-M PIC X VALUE 'M'.
-           05 WS-N PIC X VALUE 'N'.
-           05 WS-O PIC X VALUE 'O'.
-           05 WS-P PIC X VALUE 'P'.
-           05 WS-Q PIC X VALUE 'Q'.
-           05 WS-R PIC X VALUE 'R'.
-           05 WS-S PIC X VALUE 'S'.
-           05 WS-T PIC X VALUE 'T'.
-           05 WS-U PIC X VALUE 'U'.
-           05 WS-V PIC X VALUE 'V'.
-           05 WS-W PIC X VALUE 'W'.
-           05 WS-X PIC X VALUE 'X'.
-           05 WS-Y PIC X VALUE 'Y'.
-           05 WS-Z PIC X VALUE 'Z'.
-        
-        01  WS-WORD-LENGTH PIC 99.
-        01  WS-WORD PIC X(50).
-        01  WS-WORD1 PIC X(50).
-        01 WS-COUNTER-IDX PIC 99.
-        01  WS-COUNTERS.
-           05 WS-CNT-A PIC 99 VALUE ZEROES.
-           05 WS-CNT-B PIC 99 VALUE ZEROES.
-           05 WS-CNT-C PIC 99 VALUE ZEROES.
-           05 WS-CNT-D PIC 99 VALUE ZEROES.
-           05 WS-CNT-E PIC 99 VALUE ZEROES.
-           05 WS-CNT-F PIC 99 VALUE ZEROES.
-           05 WS-CNT-G PIC 99 VALUE ZEROES.
-           05 WS-CNT-H PIC 99 VALUE ZEROES.
-           05 WS-CNT-I PIC 99 VALUE ZEROES.
-           05 WS-CNT-J PIC 99 VALUE ZEROES.
-           05 WS-CNT-K PIC 99 VALUE ZEROES.
-           05 WS-CNT-L PIC 99 VALUE ZEROES.
-           05 WS-CNT-M PIC 99 VALUE ZEROES.
-           05 WS-CNT-N PIC 99 VALUE ZEROES.
-           05 WS-CNT-O PIC 99 VALUE ZEROES.
-           05 WS-CNT-P PIC 99 VALUE ZEROES.
-           05 WS-CNT-Q PIC 99 VALUE ZEROES.
-           05 WS-CNT-R PIC 99 VALUE ZEROES.
-           05 WS-CNT-S PIC 99 VALUE ZEROES.
-           05 WS-CNT-T PIC 99 VALUE ZEROES.
-           05 WS-CNT-U PIC 99 VALUE ZEROES.
-           05 WS-CNT-V PIC 99 VALUE ZEROES.
-           05 WS-CNT-W PIC 99 VALUE ZEROES.
-           05 WS-CNT-X PIC 99 VALUE ZEROES.
-           05 WS-CNT-Y PIC 99 VALUE ZEROES.
-           05 WS-CNT-Z PIC 99 VALUE ZEROES.
-        
-        01  WS-FLAG PIC X VALUE 'N'.
-        
-        01  WS-INPUT-MSG.
-           05 WS-INPUT-MSG-LINE PIC X(50).
-        
-        01  WS-OUTPUT-MSG.
-           05 WS-OUTPUT-MSG-LINE PIC X(50).
-         
-         PROCEDURE DIVISION.
-         
-         100-MAIN.
-             DISPLAY "Enter a word: ".
-             ACCEPT WS-WORD1.
-             MOVE FUNCTION UPPER-CASE (WS-WORD1) TO WS-WORD.
-            
-           INSPECT WS-WORD TALLYING WS-CNT-A FOR ALL WS-A
-           INSPECT WS-WORD TALLYING WS-CNT-B FOR ALL WS-B
-           INSPECT WS-WORD TALLYING WS-CNT-C FOR ALL WS-C
-           INSPECT WS-WORD TALLYING WS-CNT-D FOR ALL WS-D
-           INSPECT WS-WORD TALLYING WS-CNT-E FOR ALL WS-E
-           INSPECT WS-WORD TALLYING WS-CNT-F FOR ALL WS-F
-           INSPECT WS-WORD TALLYING WS-CNT-G FOR ALL WS-G
-           INSPECT WS-WORD TALLYING WS-CNT-H FOR ALL WS-H
-           INSPECT WS-WORD TALLYING WS-CNT-I FOR ALL WS-I
-           INSPECT WS-WORD TALLYING WS-CNT-J FOR ALL WS-J
-           INSPECT WS-WORD TALLYING WS-CNT-K FOR ALL WS-K
-           INSPECT WS-WORD TALLYING WS-CNT-L FOR ALL WS-L
-           INSPECT WS-WORD TALLYING WS-CNT-M FOR ALL WS-M
-           INSPECT WS-WORD TALLYING WS-CNT-N FOR ALL WS-N
-           INSPECT WS-WORD TALLYING WS-CNT-O FOR ALL WS-O
-           INSPECT WS-WORD TALLYING WS-CNT-P FOR ALL WS-P
-           INSPECT WS-WORD TALLYING WS-CNT-Q FOR ALL WS-Q
-           INSPECT WS-WORD TALLYING WS-CNT-R FOR ALL WS-R
-           INSPECT WS-WORD TALLYING WS-CNT-S FOR ALL WS-S
-           INSPECT WS-WORD TALLYING WS-CNT-T FOR ALL WS-T
-           INSPECT WS-WORD TALLYING WS-CNT-U FOR ALL WS-U
-           INSPECT WS-WORD TALLYING WS-CNT-V FOR ALL WS-V
-           INSPECT WS-WORD TALLYING WS-CNT-W FOR ALL WS-W
-           INSPECT WS-WORD TALLYING WS-CNT-X FOR ALL WS-X
-           INSPECT WS-WORD TALLYING WS-CNT-Y FOR ALL WS-Y
-           INSPECT WS-WORD TALLYING WS-CNT-Z FOR ALL WS-Z
-           
-
-            IF WS-CNT-A > 1 OR WS-CNT-B > 1 OR WS-CNT-C > 1 
-            OR WS-CNT-D > 1 OR
-               WS-CNT-E > 1 OR WS-CNT-F > 1 OR WS-CNT-G > 1 
-               OR WS-CNT-H > 1 OR
-               WS-CNT-I > 1 OR WS-CNT-J > 1 OR WS-CNT-K > 1 
-               OR WS-CNT-L > 1 OR
-               WS-CNT-M > 1 OR WS-CNT-N > 1 OR WS-CNT-O > 1 
-               OR WS-CNT-P > 1 OR
-               WS-CNT-Q > 1 OR WS-CNT-R > 1 OR WS-CNT-S > 1 
-               OR WS-CNT-T > 1 OR
-               WS-CNT-U > 1 OR WS-CNT-V > 1 OR WS-CNT-W > 1 
-               OR WS-CNT-X > 1 OR
-               WS-CNT-Y > 1 OR WS-CNT-Z > 1
-                MOVE 'Y' TO WS-FLAG
-            ELSE
-                MOVE 'N' TO WS-FLAG
-            END-IF
-
-            IF WS-FLAG = 'Y'
-                DISPLAY "The word is an isogram."
-            ELSE
-                DISPLAY "The word is not an isogram."
-            END-IF
-
-            STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. iso.
+000030 AUTHOR. M. DUBOIS.
+000040 INSTALLATION. ISOGRAMME DATA PROCESSING.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION
+000110* 01/15/2019 MD    ORIGINAL ISOGRAM CHECK, ONE WORD PER RUN
+000120* 08/09/2026 MD    ADDED BATCH MODE READING A WORDS-IN FILE
+000130*                  AND WRITING RESULTS TO A WORDS-OUT FILE
+000140* 08/09/2026 MD    REPLACED CONSOLE DISPLAY WITH A PRINTED
+000150*                  ISO-REPORT FILE (HEADINGS, PAGE BREAKS,
+000160*                  ONE DETAIL LINE PER WORD CHECKED)
+000170* 08/09/2026 MD    MOVED WS-ALPHABET/WS-COUNTERS TO A SHARED
+000180*                  COPYBOOK; ADDED PARM-MAX-REPEAT SO THE
+000190*                  REPEAT THRESHOLD IS NO LONGER HARDCODED
+000200* 08/09/2026 MD    REJECT NON-ALPHABETIC WORDS INSTEAD OF
+000210*                  COUNTING THEM; ADDED AN AUDIT LOG AND
+000220*                  CHECKPOINT/RESTART FOR BATCH RUNS
+000230* 08/09/2026 MD    ADDED AN END-OF-RUN SUMMARY SECTION TO
+000240*                  ISORPT AND FOLDED ACCENTED LETTERS ONTO
+000250*                  THEIR BASE LETTER BEFORE COUNTING
+000260* 08/09/2026 MD    MOVED THE LETTER-COUNTING LOGIC INTO A
+000270*                  CALLABLE ISOCHK SUBROUTINE
+000271* 08/09/2026 MD    CORRECTED THE ISOGRAM FLAG POLARITY (Y NOW
+000272*                  MEANS IS AN ISOGRAM EVERYWHERE THE FLAG IS
+000273*                  SET OR TESTED); WIDENED THE REPORT WORD
+000274*                  COLUMN TO CARRY THE FULL WORD; CARRIED RUN
+000275*                  TOTALS AND PAGE NUMBER FORWARD ACROSS A
+000276*                  CHECKPOINT RESTART; CHECKPOINT NOW WRITTEN
+000277*                  AFTER EVERY RECORD SO A RESTART NEVER
+000278*                  REPROCESSES A WORD ALREADY WRITTEN TO
+000279*                  WORDSOUT/REJECTS/AUDITLOG
+000280*----------------------------------------------------------*
+000290
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. GNU-LINUX.
+000330 OBJECT-COMPUTER. GNU-LINUX.
+000340
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-CTLCARD-STATUS.
+000400
+000410     SELECT WORDS-IN-FILE ASSIGN TO "WORDSIN"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-WRDIN-STATUS.
+000440
+000450     SELECT WORDS-OUT-FILE ASSIGN TO "WORDSOUT"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-WRDOUT-STATUS.
+000480
+000490     SELECT ISO-REPORT-FILE ASSIGN TO "ISORPT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-RPT-STATUS.
+000520
+000530     SELECT REJECT-FILE ASSIGN TO "REJECTS"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-REJ-STATUS.
+000560
+000570     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-AUDIT-STATUS.
+000600
+000610     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000611         ORGANIZATION IS RELATIVE
+000612         ACCESS MODE IS RANDOM
+000613         RELATIVE KEY IS WS-CHKPT-RRN
+000620         FILE STATUS IS WS-CHKPT-STATUS.
+000640
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670
+000680 FD  CONTROL-CARD-FILE
+000690     LABEL RECORDS ARE STANDARD
+000700     RECORDING MODE IS F.
+000710 01  CONTROL-CARD-REC.
+000720     05  CC-MODE              PIC X(01).
+000730     05  CC-MAX-REPEAT        PIC 9(02).
+000740     05  FILLER               PIC X(47) VALUE SPACES.
+000750
+000760 FD  WORDS-IN-FILE
+000770     LABEL RECORDS ARE STANDARD
+000780     RECORDING MODE IS F.
+000790 01  WORDS-IN-REC             PIC X(50).
+000800
+000810 FD  WORDS-OUT-FILE
+000820     LABEL RECORDS ARE STANDARD
+000830     RECORDING MODE IS F.
+000840 01  WORDS-OUT-REC.
+000850     05  WO-WORD              PIC X(50).
+000860     05  FILLER               PIC X(01) VALUE SPACE.
+000870     05  WO-FLAG              PIC X(01).
+000880     05  FILLER               PIC X(48) VALUE SPACES.
+000890
+000900 FD  ISO-REPORT-FILE
+000910     LABEL RECORDS ARE STANDARD
+000920     RECORDING MODE IS F.
+000930 01  RPT-REC                  PIC X(132).
+000940
+000950 FD  REJECT-FILE
+000960     LABEL RECORDS ARE STANDARD
+000970     RECORDING MODE IS F.
+000980 01  REJECT-REC.
+000990     05  RJ-WORD              PIC X(50).
+001000     05  FILLER               PIC X(01) VALUE SPACE.
+001010     05  RJ-REASON            PIC X(34).
+001020     05  FILLER               PIC X(19) VALUE SPACES.
+001030
+001040 FD  AUDIT-LOG-FILE
+001050     LABEL RECORDS ARE STANDARD
+001060     RECORDING MODE IS F.
+001070 01  AU-REC.
+001080     05  AU-WORD              PIC X(50).
+001090     05  FILLER               PIC X(01) VALUE SPACE.
+001100     05  AU-FLAG              PIC X(01).
+001110     05  FILLER               PIC X(01) VALUE SPACE.
+001120     05  AU-RUN-DATE          PIC X(10).
+001130     05  FILLER               PIC X(01) VALUE SPACE.
+001140     05  AU-RUN-TIME          PIC X(08).
+001150     05  FILLER               PIC X(28) VALUE SPACES.
+001160
+001170 FD  CHECKPOINT-FILE
+001180     LABEL RECORDS ARE STANDARD
+001190     RECORDING MODE IS F.
+001200 01  CHKPT-REC.
+001210     05  CK-LAST-SEQ          PIC 9(06).
+001211     05  CK-LAST-PAGE         PIC 9(04).
+001212     05  CK-TOTAL-CHECKED     PIC 9(06).
+001213     05  CK-TOTAL-ISOGRAM     PIC 9(06).
+001214     05  CK-TOTAL-NONISO      PIC 9(06).
+001215     05  CK-TOTAL-REJECTED    PIC 9(06).
+001216     05  CK-AGG-COUNTS.
+001217         10  CK-AGG-A         PIC 9(06).
+001218         10  CK-AGG-B         PIC 9(06).
+001219         10  CK-AGG-C         PIC 9(06).
+001220         10  CK-AGG-D         PIC 9(06).
+001221         10  CK-AGG-E         PIC 9(06).
+001222         10  CK-AGG-F         PIC 9(06).
+001223         10  CK-AGG-G         PIC 9(06).
+001224         10  CK-AGG-H         PIC 9(06).
+001225         10  CK-AGG-I         PIC 9(06).
+001226         10  CK-AGG-J         PIC 9(06).
+001227         10  CK-AGG-K         PIC 9(06).
+001228         10  CK-AGG-L         PIC 9(06).
+001229         10  CK-AGG-M         PIC 9(06).
+001230         10  CK-AGG-N         PIC 9(06).
+001231         10  CK-AGG-O         PIC 9(06).
+001232         10  CK-AGG-P         PIC 9(06).
+001233         10  CK-AGG-Q         PIC 9(06).
+001234         10  CK-AGG-R         PIC 9(06).
+001235         10  CK-AGG-S         PIC 9(06).
+001236         10  CK-AGG-T         PIC 9(06).
+001237         10  CK-AGG-U         PIC 9(06).
+001238         10  CK-AGG-V         PIC 9(06).
+001239         10  CK-AGG-W         PIC 9(06).
+001240         10  CK-AGG-X         PIC 9(06).
+001241         10  CK-AGG-Y         PIC 9(06).
+001242         10  CK-AGG-Z         PIC 9(06).
+001243     05  FILLER               PIC X(10) VALUE SPACES.
+001230
+001240 WORKING-STORAGE SECTION.
+001250
+001260 01  WS-WORD-LENGTH PIC 99.
+001270 01  WS-WORD1 PIC X(50).
+001280 01 WS-COUNTER-IDX PIC 99.
+001290
+001300     COPY WSCOUNT.
+001310
+001320 01  WS-FLAG PIC X VALUE 'N'.
+001330
+001340 01  PARM-MAX-REPEAT PIC 9(02) VALUE 1.
+001350
+001360 01  WS-INPUT-MSG.
+001370     05 WS-INPUT-MSG-LINE PIC X(50).
+001380
+001390 01  WS-OUTPUT-MSG.
+001400     05 WS-OUTPUT-MSG-LINE PIC X(50).
+001410
+001420 01  WS-SWITCHES.
+001430     05  WS-EOF-SW            PIC X VALUE 'N'.
+001440         88  WS-EOF                   VALUE 'Y'.
+001450     05  WS-BATCH-SW          PIC X VALUE 'N'.
+001460         88  WS-BATCH-MODE            VALUE 'Y'.
+001470     05  WS-CTLCARD-SW        PIC X VALUE 'N'.
+001480         88  WS-CTLCARD-PRESENT       VALUE 'Y'.
+001490     05  WS-VALID-SW          PIC X VALUE 'Y'.
+001500         88  WS-WORD-VALID            VALUE 'Y'.
+001510         88  WS-WORD-INVALID          VALUE 'N'.
+001520
+001530 01  WS-CTLCARD-STATUS        PIC XX VALUE SPACES.
+001540     88  WS-CTLCARD-OK               VALUE '00'.
+001550
+001560 01  WS-WRDIN-STATUS          PIC XX VALUE SPACES.
+001570     88  WS-WRDIN-OK                 VALUE '00'.
+001580
+001590 01  WS-WRDOUT-STATUS         PIC XX VALUE SPACES.
+001600     88  WS-WRDOUT-OK                VALUE '00'.
+001610     88  WS-WRDOUT-NOTFOUND          VALUE '35'.
+001620
+001630 01  WS-RPT-STATUS            PIC XX VALUE SPACES.
+001640     88  WS-RPT-OK                   VALUE '00'.
+001650     88  WS-RPT-NOTFOUND             VALUE '35'.
+001660
+001670 01  WS-REJ-STATUS            PIC XX VALUE SPACES.
+001680     88  WS-REJ-OK                   VALUE '00'.
+001690     88  WS-REJ-NOTFOUND             VALUE '35'.
+001700
+001710 01  WS-AUDIT-STATUS          PIC XX VALUE SPACES.
+001720     88  WS-AUDIT-OK                 VALUE '00'.
+001730     88  WS-AUDIT-NOTFOUND           VALUE '35'.
+001740
+001750 01  WS-CHKPT-STATUS          PIC XX VALUE SPACES.
+001760     88  WS-CHKPT-OK                 VALUE '00'.
+001770     88  WS-CHKPT-NOTFOUND           VALUE '35'.
+001780
+001790 77  WS-WORD-SEQ              PIC 9(06) COMP VALUE ZERO.
+001800 77  WS-RESTART-SEQ           PIC 9(06) COMP VALUE ZERO.
+001801 77  WS-CHKPT-RRN             PIC 9(04) COMP VALUE 1.
+001840
+001850 77  WS-LINE-CTR              PIC 9(04) COMP VALUE ZERO.
+001860 77  WS-PAGE-NO               PIC 9(04) COMP VALUE ZERO.
+001870 77  WS-MAX-LINES             PIC 9(04) COMP VALUE 50.
+001880
+001890 01  WS-RUN-TOTALS.
+001900     05  WS-TOTAL-CHECKED     PIC 9(06) COMP VALUE ZERO.
+001910     05  WS-TOTAL-ISOGRAM     PIC 9(06) COMP VALUE ZERO.
+001920     05  WS-TOTAL-NONISO      PIC 9(06) COMP VALUE ZERO.
+001930     05  WS-TOTAL-REJECTED    PIC 9(06) COMP VALUE ZERO.
+001940
+001950 01  WS-AGG-REPEATS.
+001960     05  WS-AGG-A             PIC 9(06) COMP VALUE ZERO.
+001970     05  WS-AGG-B             PIC 9(06) COMP VALUE ZERO.
+001980     05  WS-AGG-C             PIC 9(06) COMP VALUE ZERO.
+001990     05  WS-AGG-D             PIC 9(06) COMP VALUE ZERO.
+002000     05  WS-AGG-E             PIC 9(06) COMP VALUE ZERO.
+002010     05  WS-AGG-F             PIC 9(06) COMP VALUE ZERO.
+002020     05  WS-AGG-G             PIC 9(06) COMP VALUE ZERO.
+002030     05  WS-AGG-H             PIC 9(06) COMP VALUE ZERO.
+002040     05  WS-AGG-I             PIC 9(06) COMP VALUE ZERO.
+002050     05  WS-AGG-J             PIC 9(06) COMP VALUE ZERO.
+002060     05  WS-AGG-K             PIC 9(06) COMP VALUE ZERO.
+002070     05  WS-AGG-L             PIC 9(06) COMP VALUE ZERO.
+002080     05  WS-AGG-M             PIC 9(06) COMP VALUE ZERO.
+002090     05  WS-AGG-N             PIC 9(06) COMP VALUE ZERO.
+002100     05  WS-AGG-O             PIC 9(06) COMP VALUE ZERO.
+002110     05  WS-AGG-P             PIC 9(06) COMP VALUE ZERO.
+002120     05  WS-AGG-Q             PIC 9(06) COMP VALUE ZERO.
+002130     05  WS-AGG-R             PIC 9(06) COMP VALUE ZERO.
+002140     05  WS-AGG-S             PIC 9(06) COMP VALUE ZERO.
+002150     05  WS-AGG-T             PIC 9(06) COMP VALUE ZERO.
+002160     05  WS-AGG-U             PIC 9(06) COMP VALUE ZERO.
+002170     05  WS-AGG-V             PIC 9(06) COMP VALUE ZERO.
+002180     05  WS-AGG-W             PIC 9(06) COMP VALUE ZERO.
+002190     05  WS-AGG-X             PIC 9(06) COMP VALUE ZERO.
+002200     05  WS-AGG-Y             PIC 9(06) COMP VALUE ZERO.
+002210     05  WS-AGG-Z             PIC 9(06) COMP VALUE ZERO.
+002220
+002230 01  WS-MAX-AGG-CNT           PIC 9(06) COMP VALUE ZERO.
+002240 01  WS-MAX-AGG-LETTER        PIC X VALUE SPACE.
+002250
+002260 01  WS-CURRENT-DATE-TIME     PIC X(21).
+002270 01  WS-RUN-DATE-DSP          PIC X(10).
+002280 01  WS-RUN-TIME-DSP          PIC X(08).
+002290
+002300 01  WS-PRINT-LINE            PIC X(132).
+002310
+002320 01  WS-HDG-1 REDEFINES WS-PRINT-LINE.
+002330     05  WH1-TITLE            PIC X(30)
+002340                               VALUE 'ISOGRAM CHECK REPORT'.
+002350     05  FILLER               PIC X(10) VALUE SPACES.
+002360     05  WH1-DATE-LIT         PIC X(09) VALUE 'RUN DATE:'.
+002370     05  FILLER               PIC X(01) VALUE SPACE.
+002380     05  WH1-DATE             PIC X(10).
+002390     05  FILLER               PIC X(10) VALUE SPACES.
+002400     05  WH1-PAGE-LIT         PIC X(05) VALUE 'PAGE:'.
+002410     05  WH1-PAGE-NO          PIC ZZZ9.
+002420     05  FILLER               PIC X(53) VALUE SPACES.
+002430
+002440 01  WS-HDG-2 REDEFINES WS-PRINT-LINE.
+002450     05  WH2-COL-WORD         PIC X(50) VALUE 'WORD'.
+002460     05  WH2-COL-FLAG         PIC X(03) VALUE 'FLG'.
+002465     05  FILLER               PIC X(01) VALUE SPACE.
+002470     05  WH2-COL-CNTS         PIC X(78)
+002480                               VALUE 'LETTER COUNTS A THRU Z'.
+002490
+002510 01  WS-DETAIL-LN REDEFINES WS-PRINT-LINE.
+002520     05  WD-WORD              PIC X(50).
+002525     05  WD-FLAG              PIC X(03).
+002526     05  FILLER               PIC X(01).
+002540     05  WD-COUNTS            PIC X(78).
+002560
+002570 01  WS-SUM-LN REDEFINES WS-PRINT-LINE.
+002580     05  WS-SUM-LABEL         PIC X(40).
+002590     05  WS-SUM-VALUE         PIC ZZZZZ9.
+002600     05  FILLER               PIC X(86).
+002610
+002620 PROCEDURE DIVISION.
+002630
+002640*----------------------------------------------------------*
+002650* 0000-MAINLINE - DETERMINES RUN MODE AND DRIVES THE JOB    *
+002660*----------------------------------------------------------*
+002670 0000-MAINLINE.
+002680     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+002690
+002700     IF WS-BATCH-MODE
+002710         PERFORM 2000-BATCH-PROCESS THRU 2000-BATCH-PROCESS-EXIT
+002720             UNTIL WS-EOF
+002730         CLOSE WORDS-IN-FILE
+002740         CLOSE WORDS-OUT-FILE
+002750         CLOSE REJECT-FILE
+002760         PERFORM 2900-CLR-CHKPT THRU 2900-CLR-CHKPT-EXIT
+002770     ELSE
+002780         PERFORM 3000-INTERACTIVE THRU 3000-INTERACTIVE-EXIT
+002790     END-IF.
+002800
+002810     PERFORM 4300-SUMMARY-REPORT THRU 4300-SUMMARY-REPORT-EXIT.
+002820
+002830     CLOSE ISO-REPORT-FILE.
+002840     CLOSE AUDIT-LOG-FILE.
+002850
+002860     STOP RUN.
+002870
+002880*----------------------------------------------------------*
+002890* 1000-INITIALIZE - READS THE CONTROL CARD, IF ANY, TO      *
+002900* DECIDE WHETHER THIS RUN IS BATCH OR INTERACTIVE           *
+002910*----------------------------------------------------------*
+002920 1000-INITIALIZE.
+002930     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+002940     STRING WS-CURRENT-DATE-TIME(5:2) DELIMITED BY SIZE
+002950            '/'                      DELIMITED BY SIZE
+002960            WS-CURRENT-DATE-TIME(7:2) DELIMITED BY SIZE
+002970            '/'                      DELIMITED BY SIZE
+002980            WS-CURRENT-DATE-TIME(1:4) DELIMITED BY SIZE
+002990         INTO WS-RUN-DATE-DSP.
+003000
+003010     STRING WS-CURRENT-DATE-TIME(9:2) DELIMITED BY SIZE
+003020            ':'                       DELIMITED BY SIZE
+003030            WS-CURRENT-DATE-TIME(11:2) DELIMITED BY SIZE
+003040            ':'                       DELIMITED BY SIZE
+003050            WS-CURRENT-DATE-TIME(13:2) DELIMITED BY SIZE
+003060         INTO WS-RUN-TIME-DSP.
+003070
+003080     OPEN EXTEND AUDIT-LOG-FILE.
+003090     IF WS-AUDIT-NOTFOUND
+003100         OPEN OUTPUT AUDIT-LOG-FILE
+003110     END-IF.
+003120
+003130     OPEN INPUT CONTROL-CARD-FILE.
+003140     IF WS-CTLCARD-OK
+003150         SET WS-CTLCARD-PRESENT TO TRUE
+003160         READ CONTROL-CARD-FILE
+003170             AT END SET WS-CTLCARD-SW TO 'N'
+003180         END-READ
+003190         CLOSE CONTROL-CARD-FILE
+003200     END-IF.
+003210
+003220     IF WS-CTLCARD-PRESENT AND CC-MAX-REPEAT > 0
+003230         MOVE CC-MAX-REPEAT TO PARM-MAX-REPEAT
+003240     END-IF.
+003250
+003260     IF WS-CTLCARD-PRESENT AND CC-MODE = 'B'
+003270         SET WS-BATCH-MODE TO TRUE
+003280     END-IF.
+003290
+003300     MOVE ZERO TO WS-RESTART-SEQ.
+003301*    CHECKPOINT-FILE IS OPENED I-O ONCE HERE AND KEPT OPEN FOR
+003302*    THE WHOLE BATCH RUN SO 2800-WRT-CHKPT CAN REWRITE ITS ONE
+003303*    RELATIVE RECORD IN PLACE AFTER EVERY WORD WITHOUT PAYING
+003304*    AN OPEN/CLOSE COST PER RECORD.
+003310     IF WS-BATCH-MODE
+003311         MOVE 1 TO WS-CHKPT-RRN
+003312         OPEN I-O CHECKPOINT-FILE
+003313         IF WS-CHKPT-NOTFOUND
+003314             OPEN OUTPUT CHECKPOINT-FILE
+003315             PERFORM 2850-ZERO-CHKPT THRU 2850-ZERO-CHKPT-EXIT
+003316             WRITE CHKPT-REC
+003317             CLOSE CHECKPOINT-FILE
+003318             MOVE 1 TO WS-CHKPT-RRN
+003319             OPEN I-O CHECKPOINT-FILE
+003320         END-IF
+003330         MOVE 1 TO WS-CHKPT-RRN
+003340         READ CHECKPOINT-FILE
+003350             INVALID KEY MOVE ZERO TO CK-LAST-SEQ
+003360         END-READ
+003370         MOVE CK-LAST-SEQ TO WS-RESTART-SEQ
+003390     END-IF.
+003401
+003402*    A RESTART CARRIES THE PRIOR RUN'S PAGE NUMBER AND RUN
+003403*    TOTALS FORWARD FROM THE CHECKPOINT, SO 4300-SUMMARY-REPORT
+003404*    STILL REPORTS ON THE WHOLE JOB, NOT JUST THE SEGMENT
+003405*    PROCESSED SINCE THE RESTART.
+003406     IF WS-RESTART-SEQ > 0
+003407         MOVE CK-LAST-PAGE      TO WS-PAGE-NO
+003408         MOVE CK-TOTAL-CHECKED  TO WS-TOTAL-CHECKED
+003409         MOVE CK-TOTAL-ISOGRAM  TO WS-TOTAL-ISOGRAM
+003410         MOVE CK-TOTAL-NONISO   TO WS-TOTAL-NONISO
+003411         MOVE CK-TOTAL-REJECTED TO WS-TOTAL-REJECTED
+003412         MOVE CK-AGG-A TO WS-AGG-A
+003413         MOVE CK-AGG-B TO WS-AGG-B
+003414         MOVE CK-AGG-C TO WS-AGG-C
+003415         MOVE CK-AGG-D TO WS-AGG-D
+003416         MOVE CK-AGG-E TO WS-AGG-E
+003417         MOVE CK-AGG-F TO WS-AGG-F
+003418         MOVE CK-AGG-G TO WS-AGG-G
+003419         MOVE CK-AGG-H TO WS-AGG-H
+003420         MOVE CK-AGG-I TO WS-AGG-I
+003421         MOVE CK-AGG-J TO WS-AGG-J
+003422         MOVE CK-AGG-K TO WS-AGG-K
+003423         MOVE CK-AGG-L TO WS-AGG-L
+003424         MOVE CK-AGG-M TO WS-AGG-M
+003425         MOVE CK-AGG-N TO WS-AGG-N
+003426         MOVE CK-AGG-O TO WS-AGG-O
+003427         MOVE CK-AGG-P TO WS-AGG-P
+003428         MOVE CK-AGG-Q TO WS-AGG-Q
+003429         MOVE CK-AGG-R TO WS-AGG-R
+003430         MOVE CK-AGG-S TO WS-AGG-S
+003431         MOVE CK-AGG-T TO WS-AGG-T
+003432         MOVE CK-AGG-U TO WS-AGG-U
+003433         MOVE CK-AGG-V TO WS-AGG-V
+003434         MOVE CK-AGG-W TO WS-AGG-W
+003435         MOVE CK-AGG-X TO WS-AGG-X
+003436         MOVE CK-AGG-Y TO WS-AGG-Y
+003437         MOVE CK-AGG-Z TO WS-AGG-Z
+003438     END-IF.
+003439
+003420*    A RESTARTED RUN (WS-RESTART-SEQ > 0) EXTENDS THE PRIOR
+003430*    RUN'S REPORT/OUTPUT/REJECT DATASETS INSTEAD OF TRUNCATING
+003440*    THE RESULTS THAT WERE ALREADY WRITTEN BEFORE THE ABEND.
+003450     IF WS-RESTART-SEQ > 0
+003460         OPEN EXTEND ISO-REPORT-FILE
+003470         IF WS-RPT-NOTFOUND
+003480             OPEN OUTPUT ISO-REPORT-FILE
+003490         END-IF
+003500     ELSE
+003510         OPEN OUTPUT ISO-REPORT-FILE
+003520     END-IF.
+003530     PERFORM 4100-NEW-PAGE THRU 4100-NEW-PAGE-EXIT.
+003540
+003550     IF WS-BATCH-MODE
+003560         OPEN INPUT WORDS-IN-FILE
+003570         IF NOT WS-WRDIN-OK
+003580             DISPLAY 'ISO: UNABLE TO OPEN WORDSIN, STATUS='
+003590                     WS-WRDIN-STATUS
+003600             SET WS-EOF TO TRUE
+003610         END-IF
+003620
+003630         IF WS-RESTART-SEQ > 0
+003640             OPEN EXTEND WORDS-OUT-FILE
+003650             IF WS-WRDOUT-NOTFOUND
+003660                 OPEN OUTPUT WORDS-OUT-FILE
+003670             END-IF
+003680             OPEN EXTEND REJECT-FILE
+003690             IF WS-REJ-NOTFOUND
+003700                 OPEN OUTPUT REJECT-FILE
+003710             END-IF
+003720         ELSE
+003730             OPEN OUTPUT WORDS-OUT-FILE
+003740             OPEN OUTPUT REJECT-FILE
+003750         END-IF
+003760
+003770         PERFORM 2100-READ-WORDS-IN THRU 2100-READ-WORDS-IN-EXIT
+003780         PERFORM 2100-READ-WORDS-IN THRU 2100-READ-WORDS-IN-EXIT
+003790             UNTIL WS-EOF OR WS-WORD-SEQ > WS-RESTART-SEQ
+003800     END-IF.
+003810 1000-INITIALIZE-EXIT.
+003820     EXIT.
+003830
+003840*----------------------------------------------------------*
+003850* 2000-BATCH-PROCESS - CHECKS ONE WORD FROM WORDS-IN AND    *
+003860* WRITES ITS RESULT TO WORDS-OUT                            *
+003870*----------------------------------------------------------*
+003880 2000-BATCH-PROCESS.
+003890     MOVE WORDS-IN-REC TO WS-WORD1.
+003900     PERFORM 2500-CHECK-WORD THRU 2500-CHECK-WORD-EXIT.
+003910
+003920     IF WS-WORD-VALID
+003930         MOVE SPACES TO WORDS-OUT-REC
+003940         MOVE WS-WORD1 TO WO-WORD
+003950         MOVE WS-FLAG TO WO-FLAG
+003960         WRITE WORDS-OUT-REC
+003962*        FORCE THIS RECORD TO DISK NOW, NOT WHENEVER THE
+003964*        RUNTIME'S OWN BUFFER HAPPENS TO FILL, SO IT IS
+003966*        DURABLE BEFORE THE CHECKPOINT BELOW CLAIMS IT IS.
+003968         CLOSE WORDS-OUT-FILE
+003970         OPEN EXTEND WORDS-OUT-FILE
+003972         PERFORM 4200-WRITE-DETAIL THRU 4200-WRITE-DETAIL-EXIT
+003980     ELSE
+003990         PERFORM 2600-WRITE-REJECT THRU 2600-WRITE-REJECT-EXIT
+004000     END-IF.
+004010
+004015     PERFORM 2800-WRT-CHKPT THRU 2800-WRT-CHKPT-EXIT.
+004070
+004080     PERFORM 2100-READ-WORDS-IN THRU 2100-READ-WORDS-IN-EXIT.
+004090 2000-BATCH-PROCESS-EXIT.
+004100     EXIT.
+004110
+004120*----------------------------------------------------------*
+004130* 2100-READ-WORDS-IN - READS THE NEXT INPUT WORD RECORD     *
+004140*----------------------------------------------------------*
+004150 2100-READ-WORDS-IN.
+004160     READ WORDS-IN-FILE
+004170         AT END SET WS-EOF TO TRUE
+004180     END-READ.
+004190     IF NOT WS-EOF
+004200         ADD 1 TO WS-WORD-SEQ
+004210     END-IF.
+004220 2100-READ-WORDS-IN-EXIT.
+004230     EXIT.
+004240
+004250*----------------------------------------------------------*
+004260* 2600-WRITE-REJECT - LOGS A WORD THAT FAILED VALIDATION    *
+004270* TO THE REJECT FILE, WITH THE REASON IT WAS REJECTED       *
+004280*----------------------------------------------------------*
+004290 2600-WRITE-REJECT.
+004300     ADD 1 TO WS-TOTAL-REJECTED.
+004310     MOVE SPACES TO REJECT-REC.
+004320     MOVE WS-WORD1 TO RJ-WORD.
+004330     MOVE 'NON-ALPHABETIC CHARACTER IN WORD' TO RJ-REASON.
+004340     WRITE REJECT-REC.
+004342*    FORCE THE REJECT ONTO DISK BEFORE THE CHECKPOINT MOVES ON.
+004344     CLOSE REJECT-FILE.
+004346     OPEN EXTEND REJECT-FILE.
+004350 2600-WRITE-REJECT-EXIT.
+004360     EXIT.
+004370
+004380*----------------------------------------------------------*
+004390* 2650-TALLY-STATS - ACCUMULATES RUN-WIDE TOTALS AND, FOR   *
+004400* EACH LETTER THAT EXCEEDED THE REPEAT THRESHOLD IN THIS    *
+004410* WORD, ADDS TO THAT LETTER'S RUN-WIDE OFFENDER COUNT       *
+004420*----------------------------------------------------------*
+004430 2650-TALLY-STATS.
+004440     ADD 1 TO WS-TOTAL-CHECKED.
+004450     IF WS-FLAG = 'Y'
+004460         ADD 1 TO WS-TOTAL-ISOGRAM
+004470     ELSE
+004480         ADD 1 TO WS-TOTAL-NONISO
+004490     END-IF.
+004500
+004510     IF WS-CNT-A > PARM-MAX-REPEAT ADD 1 TO WS-AGG-A END-IF.
+004520     IF WS-CNT-B > PARM-MAX-REPEAT ADD 1 TO WS-AGG-B END-IF.
+004530     IF WS-CNT-C > PARM-MAX-REPEAT ADD 1 TO WS-AGG-C END-IF.
+004540     IF WS-CNT-D > PARM-MAX-REPEAT ADD 1 TO WS-AGG-D END-IF.
+004550     IF WS-CNT-E > PARM-MAX-REPEAT ADD 1 TO WS-AGG-E END-IF.
+004560     IF WS-CNT-F > PARM-MAX-REPEAT ADD 1 TO WS-AGG-F END-IF.
+004570     IF WS-CNT-G > PARM-MAX-REPEAT ADD 1 TO WS-AGG-G END-IF.
+004580     IF WS-CNT-H > PARM-MAX-REPEAT ADD 1 TO WS-AGG-H END-IF.
+004590     IF WS-CNT-I > PARM-MAX-REPEAT ADD 1 TO WS-AGG-I END-IF.
+004600     IF WS-CNT-J > PARM-MAX-REPEAT ADD 1 TO WS-AGG-J END-IF.
+004610     IF WS-CNT-K > PARM-MAX-REPEAT ADD 1 TO WS-AGG-K END-IF.
+004620     IF WS-CNT-L > PARM-MAX-REPEAT ADD 1 TO WS-AGG-L END-IF.
+004630     IF WS-CNT-M > PARM-MAX-REPEAT ADD 1 TO WS-AGG-M END-IF.
+004640     IF WS-CNT-N > PARM-MAX-REPEAT ADD 1 TO WS-AGG-N END-IF.
+004650     IF WS-CNT-O > PARM-MAX-REPEAT ADD 1 TO WS-AGG-O END-IF.
+004660     IF WS-CNT-P > PARM-MAX-REPEAT ADD 1 TO WS-AGG-P END-IF.
+004670     IF WS-CNT-Q > PARM-MAX-REPEAT ADD 1 TO WS-AGG-Q END-IF.
+004680     IF WS-CNT-R > PARM-MAX-REPEAT ADD 1 TO WS-AGG-R END-IF.
+004690     IF WS-CNT-S > PARM-MAX-REPEAT ADD 1 TO WS-AGG-S END-IF.
+004700     IF WS-CNT-T > PARM-MAX-REPEAT ADD 1 TO WS-AGG-T END-IF.
+004710     IF WS-CNT-U > PARM-MAX-REPEAT ADD 1 TO WS-AGG-U END-IF.
+004720     IF WS-CNT-V > PARM-MAX-REPEAT ADD 1 TO WS-AGG-V END-IF.
+004730     IF WS-CNT-W > PARM-MAX-REPEAT ADD 1 TO WS-AGG-W END-IF.
+004740     IF WS-CNT-X > PARM-MAX-REPEAT ADD 1 TO WS-AGG-X END-IF.
+004750     IF WS-CNT-Y > PARM-MAX-REPEAT ADD 1 TO WS-AGG-Y END-IF.
+004760     IF WS-CNT-Z > PARM-MAX-REPEAT ADD 1 TO WS-AGG-Z END-IF.
+004770 2650-TALLY-STATS-EXIT.
+004780     EXIT.
+004790
+004800*----------------------------------------------------------*
+004810* 2700-WRITE-AUDIT - APPENDS ONE ENTRY TO THE AUDIT LOG FOR *
+004820* EVERY WORD CHECKED, RECORDING THE WORD, ITS RESULT, AND   *
+004830* THE RUN DATE/TIME THE CHECK WAS MADE                      *
+004840*----------------------------------------------------------*
+004850 2700-WRITE-AUDIT.
+004860     MOVE SPACES TO AU-REC.
+004870     MOVE WS-WORD1 TO AU-WORD.
+004880     MOVE WS-FLAG TO AU-FLAG.
+004890     MOVE WS-RUN-DATE-DSP TO AU-RUN-DATE.
+004900     MOVE WS-RUN-TIME-DSP TO AU-RUN-TIME.
+004910     WRITE AU-REC.
+004912*    FORCE THE AUDIT ENTRY ONTO DISK BEFORE THE CHECKPOINT MOVES.
+004914     CLOSE AUDIT-LOG-FILE.
+004916     OPEN EXTEND AUDIT-LOG-FILE.
+004920 2700-WRITE-AUDIT-EXIT.
+004930     EXIT.
+004940
+004950*----------------------------------------------------------*
+004960* 2800-WRT-CHKPT - RECORDS THE SEQUENCE NUMBER OF THE LAST   *
+004970* WORDS-IN RECORD PROCESSED, ALONG WITH THE PAGE NUMBER AND  *
+004980* RUN TOTALS AS OF THAT RECORD, SO A RESTARTED RUN CAN SKIP  *
+004990* FORWARD PAST THE WORDS ALREADY HANDLED AND STILL PRODUCE A *
+004991* SUMMARY THAT COVERS THE WHOLE JOB. WRITTEN AFTER EVERY      *
+004992* RECORD SO A RESTART NEVER REPROCESSES (AND RE-APPENDS) A    *
+004993* WORD THAT WAS ALREADY WRITTEN TO WORDSOUT/REJECTS/AUDITLOG.  *
+004994* CHECKPOINT-FILE IS A ONE-RECORD RELATIVE FILE OPENED I-O    *
+004995* ONCE IN 1000-INITIALIZE, SO THIS REWRITES THAT SAME RECORD  *
+004996* IN PLACE INSTEAD OF PAYING AN OPEN/CLOSE COST EVERY WORD     *
+004999*----------------------------------------------------------*
+005000 2800-WRT-CHKPT.
+005001     MOVE 1 TO WS-CHKPT-RRN.
+005020     MOVE SPACES TO CHKPT-REC.
+005030     MOVE WS-WORD-SEQ TO CK-LAST-SEQ.
+005031     MOVE WS-PAGE-NO TO CK-LAST-PAGE.
+005032     MOVE WS-TOTAL-CHECKED TO CK-TOTAL-CHECKED.
+005033     MOVE WS-TOTAL-ISOGRAM TO CK-TOTAL-ISOGRAM.
+005034     MOVE WS-TOTAL-NONISO TO CK-TOTAL-NONISO.
+005035     MOVE WS-TOTAL-REJECTED TO CK-TOTAL-REJECTED.
+005036     MOVE WS-AGG-A TO CK-AGG-A.
+005037     MOVE WS-AGG-B TO CK-AGG-B.
+005038     MOVE WS-AGG-C TO CK-AGG-C.
+005039     MOVE WS-AGG-D TO CK-AGG-D.
+005040     MOVE WS-AGG-E TO CK-AGG-E.
+005041     MOVE WS-AGG-F TO CK-AGG-F.
+005042     MOVE WS-AGG-G TO CK-AGG-G.
+005043     MOVE WS-AGG-H TO CK-AGG-H.
+005044     MOVE WS-AGG-I TO CK-AGG-I.
+005045     MOVE WS-AGG-J TO CK-AGG-J.
+005046     MOVE WS-AGG-K TO CK-AGG-K.
+005047     MOVE WS-AGG-L TO CK-AGG-L.
+005048     MOVE WS-AGG-M TO CK-AGG-M.
+005049     MOVE WS-AGG-N TO CK-AGG-N.
+005050     MOVE WS-AGG-O TO CK-AGG-O.
+005051     MOVE WS-AGG-P TO CK-AGG-P.
+005052     MOVE WS-AGG-Q TO CK-AGG-Q.
+005053     MOVE WS-AGG-R TO CK-AGG-R.
+005054     MOVE WS-AGG-S TO CK-AGG-S.
+005055     MOVE WS-AGG-T TO CK-AGG-T.
+005056     MOVE WS-AGG-U TO CK-AGG-U.
+005057     MOVE WS-AGG-V TO CK-AGG-V.
+005058     MOVE WS-AGG-W TO CK-AGG-W.
+005059     MOVE WS-AGG-X TO CK-AGG-X.
+005060     MOVE WS-AGG-Y TO CK-AGG-Y.
+005061     MOVE WS-AGG-Z TO CK-AGG-Z.
+005062     REWRITE CHKPT-REC.
+005064 2800-WRT-CHKPT-EXIT.
+005065     EXIT.
+005080
+005090*----------------------------------------------------------*
+005100* 2900-CLR-CHKPT - RESETS THE CHECKPOINT TO ZERO     *
+005110* WHEN A BATCH RUN REACHES END OF FILE ON ITS OWN, SO THE   *
+005120* NEXT RUN STARTS FROM THE FIRST WORD AGAIN, THEN CLOSES THE *
+005121* CHECKPOINT FILE THAT 1000-INITIALIZE OPENED I-O FOR THE    *
+005122* DURATION OF THE RUN                                        *
+005130*----------------------------------------------------------*
+005140 2900-CLR-CHKPT.
+005141     MOVE 1 TO WS-CHKPT-RRN.
+005150     PERFORM 2850-ZERO-CHKPT THRU 2850-ZERO-CHKPT-EXIT.
+005180     REWRITE CHKPT-REC.
+005190     CLOSE CHECKPOINT-FILE.
+005200 2900-CLR-CHKPT-EXIT.
+005210     EXIT.
+005220
+005221*----------------------------------------------------------*
+005222* 2850-ZERO-CHKPT - BUILDS AN ALL-ZERO CHECKPOINT RECORD  *
+005223* IMAGE, SHARED BY 1000-INITIALIZE (WHEN CREATING A BRAND-   *
+005224* NEW CHKPOINT FILE) AND 2900-CLR-CHKPT (WHEN RESETTING AN   *
+005225* EXISTING ONE AT NORMAL END OF JOB)                         *
+005226*----------------------------------------------------------*
+005227 2850-ZERO-CHKPT.
+005228     MOVE SPACES TO CHKPT-REC.
+005229     MOVE ZERO TO CK-LAST-SEQ.
+005230     MOVE ZERO TO CK-LAST-PAGE.
+005231     MOVE ZERO TO CK-TOTAL-CHECKED.
+005232     MOVE ZERO TO CK-TOTAL-ISOGRAM.
+005233     MOVE ZERO TO CK-TOTAL-NONISO.
+005234     MOVE ZERO TO CK-TOTAL-REJECTED.
+005235     MOVE ZERO TO CK-AGG-COUNTS.
+005236 2850-ZERO-CHKPT-EXIT.
+005237     EXIT.
+005230*----------------------------------------------------------*
+005240* 2500-CHECK-WORD - CALLS ISOCHK TO UPPERCASE, ACCENT-FOLD, *
+005250* COUNT EACH LETTER IN WS-WORD1, VALIDATE IT IS ALPHABETIC, *
+005260* AND SET WS-FLAG TO Y WHEN A LETTER REPEATS MORE THAN THE  *
+005270* CONFIGURED THRESHOLD ALLOWS, N OTHERWISE                  *
+005280*----------------------------------------------------------*
+005290 2500-CHECK-WORD.
+005300     CALL 'isochk' USING BY CONTENT WS-WORD1
+005310                          BY CONTENT PARM-MAX-REPEAT
+005320                          BY REFERENCE WS-FLAG
+005330                          BY REFERENCE WS-VALID-SW
+005340                          BY REFERENCE WS-COUNTERS.
+005360
+005370     IF WS-WORD-VALID
+005380         PERFORM 2650-TALLY-STATS THRU 2650-TALLY-STATS-EXIT
+005390     END-IF.
+005400
+005410     PERFORM 2700-WRITE-AUDIT THRU 2700-WRITE-AUDIT-EXIT.
+005420 2500-CHECK-WORD-EXIT.
+005430     EXIT.
+005440
+005450*----------------------------------------------------------*
+005460* 3000-INTERACTIVE - ORIGINAL ONE-WORD-PER-RUN CONSOLE MODE *
+005470*----------------------------------------------------------*
+005480 3000-INTERACTIVE.
+005490     DISPLAY "Enter a word: ".
+005500     ACCEPT WS-WORD1.
+005510     PERFORM 2500-CHECK-WORD THRU 2500-CHECK-WORD-EXIT.
+005520
+005530     IF WS-WORD-INVALID
+005532         DISPLAY "The word contains non-alphabetic characters."
+005534*        COUNT THE REJECT SO THE RUN SUMMARY BELOW RECONCILES
+005536*        WITH AUDITLOG, THE SAME AS A REJECTED BATCH WORD DOES.
+005538         ADD 1 TO WS-TOTAL-REJECTED
+005550     ELSE
+005560         IF WS-FLAG = 'Y'
+005570             DISPLAY "The word is an isogram."
+005580         ELSE
+005590             DISPLAY "The word is not an isogram."
+005600         END-IF
+005610         PERFORM 4200-WRITE-DETAIL THRU 4200-WRITE-DETAIL-EXIT
+005620     END-IF.
+005630 3000-INTERACTIVE-EXIT.
+005640     EXIT.
+005650
+005660*----------------------------------------------------------*
+005670* 4100-NEW-PAGE - STARTS A NEW REPORT PAGE WITH HEADINGS    *
+005680*----------------------------------------------------------*
+005690 4100-NEW-PAGE.
+005691*    A BARE ADVANCING PAGE WRITE LEAVES THE PRIOR LINE'S
+005692*    TERMINATOR UNFLUSHED ON THIS RUNTIME, GLUING THE FORM
+005693*    FEED ONTO THE END OF THE LAST LINE OF THE FINISHING
+005694*    PAGE. A BLANK LINE WRITE FIRST FORCES THAT TERMINATOR
+005695*    OUT BEFORE THE FORM FEED, EXCEPT ON THE VERY FIRST PAGE
+005696*    WHERE THERE IS NO PRIOR LINE TO SEPARATE FROM.
+005697     IF WS-PAGE-NO > 0
+005698         MOVE SPACES TO RPT-REC
+005699         WRITE RPT-REC AFTER ADVANCING 1 LINE
+005700     END-IF.
+005701     ADD 1 TO WS-PAGE-NO.
+005710
+005720     MOVE SPACES TO WS-PRINT-LINE.
+005730     MOVE 'ISOGRAM CHECK REPORT' TO WH1-TITLE.
+005740     MOVE 'RUN DATE:' TO WH1-DATE-LIT.
+005750     MOVE WS-RUN-DATE-DSP TO WH1-DATE.
+005760     MOVE 'PAGE:' TO WH1-PAGE-LIT.
+005770     MOVE WS-PAGE-NO TO WH1-PAGE-NO.
+005780     WRITE RPT-REC FROM WS-HDG-1 AFTER ADVANCING PAGE.
+005790
+005800     MOVE SPACES TO WS-PRINT-LINE.
+005810     MOVE 'WORD' TO WH2-COL-WORD.
+005820     MOVE 'FLG' TO WH2-COL-FLAG.
+005830     MOVE 'LETTER COUNTS A THRU Z' TO WH2-COL-CNTS.
+005840     WRITE RPT-REC FROM WS-HDG-2 AFTER ADVANCING 2 LINES.
+005850
+005860     MOVE ZERO TO WS-LINE-CTR.
+005870 4100-NEW-PAGE-EXIT.
+005880     EXIT.
+005890
+005900*----------------------------------------------------------*
+005910* 4200-WRITE-DETAIL - WRITES ONE REPORT LINE FOR THE WORD   *
+005920* JUST CHECKED, WITH ITS FLAG AND PER-LETTER COUNTS         *
+005930*----------------------------------------------------------*
+005940 4200-WRITE-DETAIL.
+005950     IF WS-LINE-CTR NOT < WS-MAX-LINES
+005960         PERFORM 4100-NEW-PAGE THRU 4100-NEW-PAGE-EXIT
+005970     END-IF.
+005980
+005990     MOVE SPACES TO WS-PRINT-LINE.
+006000     MOVE WS-WORD1 TO WD-WORD.
+006010     IF WS-FLAG = 'Y'
+006020         MOVE 'YES' TO WD-FLAG
+006030     ELSE
+006040         MOVE 'NO' TO WD-FLAG
+006050     END-IF.
+006060
+006070     STRING 'A' DELIMITED BY SIZE WS-CNT-A DELIMITED BY SIZE
+006080            'B' DELIMITED BY SIZE WS-CNT-B DELIMITED BY SIZE
+006090            'C' DELIMITED BY SIZE WS-CNT-C DELIMITED BY SIZE
+006100            'D' DELIMITED BY SIZE WS-CNT-D DELIMITED BY SIZE
+006110            'E' DELIMITED BY SIZE WS-CNT-E DELIMITED BY SIZE
+006120            'F' DELIMITED BY SIZE WS-CNT-F DELIMITED BY SIZE
+006130            'G' DELIMITED BY SIZE WS-CNT-G DELIMITED BY SIZE
+006140            'H' DELIMITED BY SIZE WS-CNT-H DELIMITED BY SIZE
+006150            'I' DELIMITED BY SIZE WS-CNT-I DELIMITED BY SIZE
+006160            'J' DELIMITED BY SIZE WS-CNT-J DELIMITED BY SIZE
+006170            'K' DELIMITED BY SIZE WS-CNT-K DELIMITED BY SIZE
+006180            'L' DELIMITED BY SIZE WS-CNT-L DELIMITED BY SIZE
+006190            'M' DELIMITED BY SIZE WS-CNT-M DELIMITED BY SIZE
+006200            'N' DELIMITED BY SIZE WS-CNT-N DELIMITED BY SIZE
+006210            'O' DELIMITED BY SIZE WS-CNT-O DELIMITED BY SIZE
+006220            'P' DELIMITED BY SIZE WS-CNT-P DELIMITED BY SIZE
+006230            'Q' DELIMITED BY SIZE WS-CNT-Q DELIMITED BY SIZE
+006240            'R' DELIMITED BY SIZE WS-CNT-R DELIMITED BY SIZE
+006250            'S' DELIMITED BY SIZE WS-CNT-S DELIMITED BY SIZE
+006260            'T' DELIMITED BY SIZE WS-CNT-T DELIMITED BY SIZE
+006270            'U' DELIMITED BY SIZE WS-CNT-U DELIMITED BY SIZE
+006280            'V' DELIMITED BY SIZE WS-CNT-V DELIMITED BY SIZE
+006290            'W' DELIMITED BY SIZE WS-CNT-W DELIMITED BY SIZE
+006300            'X' DELIMITED BY SIZE WS-CNT-X DELIMITED BY SIZE
+006310            'Y' DELIMITED BY SIZE WS-CNT-Y DELIMITED BY SIZE
+006320            'Z' DELIMITED BY SIZE WS-CNT-Z DELIMITED BY SIZE
+006330         INTO WD-COUNTS.
+006340
+006350     WRITE RPT-REC FROM WS-DETAIL-LN AFTER ADVANCING 1 LINE.
+006360     ADD 1 TO WS-LINE-CTR.
+006370 4200-WRITE-DETAIL-EXIT.
+006380     EXIT.
+006390
+006400*----------------------------------------------------------*
+006410* 4300-SUMMARY-REPORT - PRINTS THE END-OF-RUN TOTALS AND    *
+006420* THE LETTER THAT MOST OFTEN EXCEEDED THE REPEAT THRESHOLD  *
+006430*----------------------------------------------------------*
+006440 4300-SUMMARY-REPORT.
+006450     MOVE SPACES TO WS-PRINT-LINE.
+006460     MOVE 'RUN SUMMARY' TO WS-SUM-LABEL.
+006470     WRITE RPT-REC FROM WS-SUM-LN AFTER ADVANCING 2 LINES.
+006480
+006490     MOVE SPACES TO WS-PRINT-LINE.
+006500     MOVE 'TOTAL WORDS CHECKED' TO WS-SUM-LABEL.
+006510     MOVE WS-TOTAL-CHECKED TO WS-SUM-VALUE.
+006520     WRITE RPT-REC FROM WS-SUM-LN AFTER ADVANCING 1 LINE.
+006530
+006540     MOVE SPACES TO WS-PRINT-LINE.
+006550     MOVE 'TOTAL FLAGGED ISOGRAM' TO WS-SUM-LABEL.
+006560     MOVE WS-TOTAL-ISOGRAM TO WS-SUM-VALUE.
+006570     WRITE RPT-REC FROM WS-SUM-LN AFTER ADVANCING 1 LINE.
+006580
+006590     MOVE SPACES TO WS-PRINT-LINE.
+006600     MOVE 'TOTAL NOT ISOGRAM' TO WS-SUM-LABEL.
+006610     MOVE WS-TOTAL-NONISO TO WS-SUM-VALUE.
+006620     WRITE RPT-REC FROM WS-SUM-LN AFTER ADVANCING 1 LINE.
+006630
+006640     MOVE SPACES TO WS-PRINT-LINE.
+006650     MOVE 'TOTAL REJECTED - NON-ALPHABETIC' TO WS-SUM-LABEL.
+006660     MOVE WS-TOTAL-REJECTED TO WS-SUM-VALUE.
+006670     WRITE RPT-REC FROM WS-SUM-LN AFTER ADVANCING 1 LINE.
+006680
+006690     PERFORM 4310-FIND-MAX-LETTER THRU 4310-FIND-MAX-LETTER-EXIT.
+006700
+006710     MOVE SPACES TO WS-PRINT-LINE.
+006720     IF WS-MAX-AGG-CNT > 0
+006730         STRING 'LETTER MOST OFTEN CAUSING A REPEAT: '
+006740                     DELIMITED BY SIZE
+006750                WS-MAX-AGG-LETTER DELIMITED BY SIZE
+006760             INTO WS-SUM-LABEL
+006770         MOVE WS-MAX-AGG-CNT TO WS-SUM-VALUE
+006780     ELSE
+006790         MOVE 'LETTER MOST OFTEN CAUSING A REPEAT: NONE'
+006800             TO WS-SUM-LABEL
+006810         MOVE ZERO TO WS-SUM-VALUE
+006820     END-IF.
+006830     WRITE RPT-REC FROM WS-SUM-LN AFTER ADVANCING 1 LINE.
+006840 4300-SUMMARY-REPORT-EXIT.
+006850     EXIT.
+006860
+006870*----------------------------------------------------------*
+006880* 4310-FIND-MAX-LETTER - SCANS THE RUN-WIDE REPEAT-OFFENDER *
+006890* COUNTS TO FIND THE LETTER THAT WENT OVER THE THRESHOLD    *
+006900* MOST OFTEN ACROSS EVERY WORD CHECKED THIS RUN             *
+006910*----------------------------------------------------------*
+006920 4310-FIND-MAX-LETTER.
+006930     MOVE ZERO TO WS-MAX-AGG-CNT.
+006940     MOVE SPACE TO WS-MAX-AGG-LETTER.
+006950
+006960     IF WS-AGG-A > WS-MAX-AGG-CNT
+006970         MOVE WS-AGG-A TO WS-MAX-AGG-CNT
+006980         MOVE 'A' TO WS-MAX-AGG-LETTER
+006990     END-IF.
+007000     IF WS-AGG-B > WS-MAX-AGG-CNT
+007010         MOVE WS-AGG-B TO WS-MAX-AGG-CNT
+007020         MOVE 'B' TO WS-MAX-AGG-LETTER
+007030     END-IF.
+007040     IF WS-AGG-C > WS-MAX-AGG-CNT
+007050         MOVE WS-AGG-C TO WS-MAX-AGG-CNT
+007060         MOVE 'C' TO WS-MAX-AGG-LETTER
+007070     END-IF.
+007080     IF WS-AGG-D > WS-MAX-AGG-CNT
+007090         MOVE WS-AGG-D TO WS-MAX-AGG-CNT
+007100         MOVE 'D' TO WS-MAX-AGG-LETTER
+007110     END-IF.
+007120     IF WS-AGG-E > WS-MAX-AGG-CNT
+007130         MOVE WS-AGG-E TO WS-MAX-AGG-CNT
+007140         MOVE 'E' TO WS-MAX-AGG-LETTER
+007150     END-IF.
+007160     IF WS-AGG-F > WS-MAX-AGG-CNT
+007170         MOVE WS-AGG-F TO WS-MAX-AGG-CNT
+007180         MOVE 'F' TO WS-MAX-AGG-LETTER
+007190     END-IF.
+007200     IF WS-AGG-G > WS-MAX-AGG-CNT
+007210         MOVE WS-AGG-G TO WS-MAX-AGG-CNT
+007220         MOVE 'G' TO WS-MAX-AGG-LETTER
+007230     END-IF.
+007240     IF WS-AGG-H > WS-MAX-AGG-CNT
+007250         MOVE WS-AGG-H TO WS-MAX-AGG-CNT
+007260         MOVE 'H' TO WS-MAX-AGG-LETTER
+007270     END-IF.
+007280     IF WS-AGG-I > WS-MAX-AGG-CNT
+007290         MOVE WS-AGG-I TO WS-MAX-AGG-CNT
+007300         MOVE 'I' TO WS-MAX-AGG-LETTER
+007310     END-IF.
+007320     IF WS-AGG-J > WS-MAX-AGG-CNT
+007330         MOVE WS-AGG-J TO WS-MAX-AGG-CNT
+007340         MOVE 'J' TO WS-MAX-AGG-LETTER
+007350     END-IF.
+007360     IF WS-AGG-K > WS-MAX-AGG-CNT
+007370         MOVE WS-AGG-K TO WS-MAX-AGG-CNT
+007380         MOVE 'K' TO WS-MAX-AGG-LETTER
+007390     END-IF.
+007400     IF WS-AGG-L > WS-MAX-AGG-CNT
+007410         MOVE WS-AGG-L TO WS-MAX-AGG-CNT
+007420         MOVE 'L' TO WS-MAX-AGG-LETTER
+007430     END-IF.
+007440     IF WS-AGG-M > WS-MAX-AGG-CNT
+007450         MOVE WS-AGG-M TO WS-MAX-AGG-CNT
+007460         MOVE 'M' TO WS-MAX-AGG-LETTER
+007470     END-IF.
+007480     IF WS-AGG-N > WS-MAX-AGG-CNT
+007490         MOVE WS-AGG-N TO WS-MAX-AGG-CNT
+007500         MOVE 'N' TO WS-MAX-AGG-LETTER
+007510     END-IF.
+007520     IF WS-AGG-O > WS-MAX-AGG-CNT
+007530         MOVE WS-AGG-O TO WS-MAX-AGG-CNT
+007540         MOVE 'O' TO WS-MAX-AGG-LETTER
+007550     END-IF.
+007560     IF WS-AGG-P > WS-MAX-AGG-CNT
+007570         MOVE WS-AGG-P TO WS-MAX-AGG-CNT
+007580         MOVE 'P' TO WS-MAX-AGG-LETTER
+007590     END-IF.
+007600     IF WS-AGG-Q > WS-MAX-AGG-CNT
+007610         MOVE WS-AGG-Q TO WS-MAX-AGG-CNT
+007620         MOVE 'Q' TO WS-MAX-AGG-LETTER
+007630     END-IF.
+007640     IF WS-AGG-R > WS-MAX-AGG-CNT
+007650         MOVE WS-AGG-R TO WS-MAX-AGG-CNT
+007660         MOVE 'R' TO WS-MAX-AGG-LETTER
+007670     END-IF.
+007680     IF WS-AGG-S > WS-MAX-AGG-CNT
+007690         MOVE WS-AGG-S TO WS-MAX-AGG-CNT
+007700         MOVE 'S' TO WS-MAX-AGG-LETTER
+007710     END-IF.
+007720     IF WS-AGG-T > WS-MAX-AGG-CNT
+007730         MOVE WS-AGG-T TO WS-MAX-AGG-CNT
+007740         MOVE 'T' TO WS-MAX-AGG-LETTER
+007750     END-IF.
+007760     IF WS-AGG-U > WS-MAX-AGG-CNT
+007770         MOVE WS-AGG-U TO WS-MAX-AGG-CNT
+007780         MOVE 'U' TO WS-MAX-AGG-LETTER
+007790     END-IF.
+007800     IF WS-AGG-V > WS-MAX-AGG-CNT
+007810         MOVE WS-AGG-V TO WS-MAX-AGG-CNT
+007820         MOVE 'V' TO WS-MAX-AGG-LETTER
+007830     END-IF.
+007840     IF WS-AGG-W > WS-MAX-AGG-CNT
+007850         MOVE WS-AGG-W TO WS-MAX-AGG-CNT
+007860         MOVE 'W' TO WS-MAX-AGG-LETTER
+007870     END-IF.
+007880     IF WS-AGG-X > WS-MAX-AGG-CNT
+007890         MOVE WS-AGG-X TO WS-MAX-AGG-CNT
+007900         MOVE 'X' TO WS-MAX-AGG-LETTER
+007910     END-IF.
+007920     IF WS-AGG-Y > WS-MAX-AGG-CNT
+007930         MOVE WS-AGG-Y TO WS-MAX-AGG-CNT
+007940         MOVE 'Y' TO WS-MAX-AGG-LETTER
+007950     END-IF.
+007960     IF WS-AGG-Z > WS-MAX-AGG-CNT
+007970         MOVE WS-AGG-Z TO WS-MAX-AGG-CNT
+007980         MOVE 'Z' TO WS-MAX-AGG-LETTER
+007990     END-IF.
+008000 4310-FIND-MAX-LETTER-EXIT.
+008010     EXIT.
