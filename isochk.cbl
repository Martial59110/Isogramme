@@ -0,0 +1,305 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. isochk.
+000030 AUTHOR. M. DUBOIS.
+000040 INSTALLATION. ISOGRAMME DATA PROCESSING.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*----------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION
+000110* 08/09/2026 MD    ORIGINAL - PULLED THE LETTER-COUNTING AND *
+000120*                  REPEAT-THRESHOLD LOGIC OUT OF ISO SO ANY  *
+000130*                  PROGRAM CAN CALL IT DIRECTLY              *
+000140* 08/09/2026 MD    FIXED LK-FLAG POLARITY (Y NOW MEANS THE    *
+000150*                  WORD IS AN ISOGRAM); MOVED THE CONSTANT    *
+000160*                  WS-ALPHABET TABLE OUT OF LINKAGE SO A NEW  *
+000170*                  CALLER NO LONGER HAS TO SUPPLY IT ITSELF;  *
+000180*                  RETARGETED THE ACCENT FOLD AT THE OPEN-    *
+000190*                  SYSTEMS/ASCII PLATFORM THIS SHOP RUNS ON   *
+000200*----------------------------------------------------------*
+000210* THIS SUBROUTINE UPPERCASES AND ACCENT-FOLDS LK-WORD, TALLIES
+000220* EACH LETTER A THRU Z INTO ITS OWN WORKING-STORAGE COUNTERS,
+000230* CHECKS THAT THE WORD IS ENTIRELY ALPHABETIC, AND RETURNS THE
+000240* COUNTS TO THE CALLER IN LK-COUNTERS. LK-FLAG COMES BACK Y
+000250* WHEN THE WORD IS AN ISOGRAM (NO LETTER REPEATS MORE THAN
+000260* LK-MAX-REPEAT ALLOWS), N WHEN SOME LETTER EXCEEDS THAT
+000270* THRESHOLD. WHEN THE WORD CONTAINS A NON-ALPHABETIC CHARACTER,
+000280* LK-VALID-SW IS SET TO N AND LK-FLAG IS LEFT BLANK.
+000290*----------------------------------------------------------*
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. GNU-LINUX.
+000340 OBJECT-COMPUTER. GNU-LINUX.
+000350
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380 77  WS-LETTER-TOTAL      PIC 99 VALUE ZERO.
+000390 77  WS-BLANK-CNT         PIC 99 VALUE ZERO.
+000400 77  WS-TRAIL-CNT         PIC 99 VALUE ZERO.
+000410 77  WS-NONBLANK-LEN      PIC 99 VALUE ZERO.
+000420
+000430     COPY WSCOUNT.
+000431     COPY WSALPHA.
+000440
+000450 LINKAGE SECTION.
+000460 01  LK-WORD              PIC X(50).
+000470 01  LK-MAX-REPEAT        PIC 9(02).
+000480 01  LK-FLAG              PIC X(01).
+000490 01  LK-VALID-SW          PIC X(01).
+000500     88  LK-WORD-VALID           VALUE 'Y'.
+000510     88  LK-WORD-INVALID         VALUE 'N'.
+000520 01  LK-COUNTERS.
+000530     05  LK-CNT-A         PIC 99.
+000540     05  LK-CNT-B         PIC 99.
+000550     05  LK-CNT-C         PIC 99.
+000560     05  LK-CNT-D         PIC 99.
+000570     05  LK-CNT-E         PIC 99.
+000580     05  LK-CNT-F         PIC 99.
+000590     05  LK-CNT-G         PIC 99.
+000600     05  LK-CNT-H         PIC 99.
+000610     05  LK-CNT-I         PIC 99.
+000620     05  LK-CNT-J         PIC 99.
+000630     05  LK-CNT-K         PIC 99.
+000640     05  LK-CNT-L         PIC 99.
+000650     05  LK-CNT-M         PIC 99.
+000660     05  LK-CNT-N         PIC 99.
+000670     05  LK-CNT-O         PIC 99.
+000680     05  LK-CNT-P         PIC 99.
+000690     05  LK-CNT-Q         PIC 99.
+000700     05  LK-CNT-R         PIC 99.
+000710     05  LK-CNT-S         PIC 99.
+000720     05  LK-CNT-T         PIC 99.
+000730     05  LK-CNT-U         PIC 99.
+000740     05  LK-CNT-V         PIC 99.
+000750     05  LK-CNT-W         PIC 99.
+000760     05  LK-CNT-X         PIC 99.
+000770     05  LK-CNT-Y         PIC 99.
+000780     05  LK-CNT-Z         PIC 99.
+000790
+000800 PROCEDURE DIVISION USING LK-WORD, LK-MAX-REPEAT, LK-FLAG,
+000810         LK-VALID-SW, LK-COUNTERS.
+000820
+000830*----------------------------------------------------------*
+000840* 0000-MAINLINE                                             *
+000850*----------------------------------------------------------*
+000860 0000-MAINLINE.
+000870     MOVE ZEROES TO WS-COUNTERS.
+000880     MOVE FUNCTION UPPER-CASE (LK-WORD) TO LK-WORD.
+000890     PERFORM 1000-FOLD-ACCENTS THRU 1000-FOLD-ACCENTS-EXIT.
+000900     PERFORM 2000-TALLY-LETTERS THRU 2000-TALLY-LETTERS-EXIT.
+000910     PERFORM 3000-VALIDATE THRU 3000-VALIDATE-EXIT.
+000920
+000930     IF LK-WORD-INVALID
+000940         MOVE SPACES TO LK-FLAG
+000950     ELSE
+000960         PERFORM 4000-SET-FLAG THRU 4000-SET-FLAG-EXIT
+000970     END-IF.
+000980
+000990     PERFORM 5000-RETURN-COUNTERS THRU 5000-RETURN-COUNTERS-EXIT.
+001000
+001010     GOBACK.
+001020
+001030*----------------------------------------------------------*
+001040* 1000-FOLD-ACCENTS - FOLDS ACCENTED LATIN-1 LETTERS ONTO    *
+001050* THEIR PLAIN A-Z BASE LETTER                                *
+001060*----------------------------------------------------------*
+001070 1000-FOLD-ACCENTS.
+001080     INSPECT LK-WORD REPLACING ALL X"C0" BY 'A'
+001090                                ALL X"C1" BY 'A'
+001100                                ALL X"C2" BY 'A'
+001110                                ALL X"C3" BY 'A'
+001120                                ALL X"C4" BY 'A'
+001130                                ALL X"C5" BY 'A'
+001140                                ALL X"E0" BY 'A'
+001150                                ALL X"E1" BY 'A'
+001160                                ALL X"E2" BY 'A'
+001170                                ALL X"E3" BY 'A'
+001180                                ALL X"E4" BY 'A'
+001190                                ALL X"E5" BY 'A'.
+001200     INSPECT LK-WORD REPLACING ALL X"C7" BY 'C'
+001210                                ALL X"E7" BY 'C'.
+001220     INSPECT LK-WORD REPLACING ALL X"C8" BY 'E'
+001230                                ALL X"C9" BY 'E'
+001240                                ALL X"CA" BY 'E'
+001250                                ALL X"CB" BY 'E'
+001260                                ALL X"E8" BY 'E'
+001270                                ALL X"E9" BY 'E'
+001280                                ALL X"EA" BY 'E'
+001290                                ALL X"EB" BY 'E'.
+001300     INSPECT LK-WORD REPLACING ALL X"CC" BY 'I'
+001310                                ALL X"CD" BY 'I'
+001320                                ALL X"CE" BY 'I'
+001330                                ALL X"CF" BY 'I'
+001340                                ALL X"EC" BY 'I'
+001350                                ALL X"ED" BY 'I'
+001360                                ALL X"EE" BY 'I'
+001370                                ALL X"EF" BY 'I'.
+001380     INSPECT LK-WORD REPLACING ALL X"D1" BY 'N'
+001390                                ALL X"F1" BY 'N'.
+001400     INSPECT LK-WORD REPLACING ALL X"D2" BY 'O'
+001410                                ALL X"D3" BY 'O'
+001420                                ALL X"D4" BY 'O'
+001430                                ALL X"D5" BY 'O'
+001440                                ALL X"D6" BY 'O'
+001450                                ALL X"F2" BY 'O'
+001460                                ALL X"F3" BY 'O'
+001470                                ALL X"F4" BY 'O'
+001480                                ALL X"F5" BY 'O'
+001490                                ALL X"F6" BY 'O'.
+001500     INSPECT LK-WORD REPLACING ALL X"D9" BY 'U'
+001510                                ALL X"DA" BY 'U'
+001520                                ALL X"DB" BY 'U'
+001530                                ALL X"DC" BY 'U'
+001540                                ALL X"F9" BY 'U'
+001550                                ALL X"FA" BY 'U'
+001560                                ALL X"FB" BY 'U'
+001570                                ALL X"FC" BY 'U'.
+001580     INSPECT LK-WORD REPLACING ALL X"DD" BY 'Y'
+001590                                ALL X"FD" BY 'Y'
+001600                                ALL X"FF" BY 'Y'.
+001610 1000-FOLD-ACCENTS-EXIT.
+001620     EXIT.
+001630
+001640*----------------------------------------------------------*
+001650* 2000-TALLY-LETTERS - COUNTS EACH LETTER A THRU Z IN LK-WORD*
+001660*----------------------------------------------------------*
+001670 2000-TALLY-LETTERS.
+001680     INSPECT LK-WORD TALLYING WS-CNT-A FOR ALL WS-A
+001690     INSPECT LK-WORD TALLYING WS-CNT-B FOR ALL WS-B
+001700     INSPECT LK-WORD TALLYING WS-CNT-C FOR ALL WS-C
+001710     INSPECT LK-WORD TALLYING WS-CNT-D FOR ALL WS-D
+001720     INSPECT LK-WORD TALLYING WS-CNT-E FOR ALL WS-E
+001730     INSPECT LK-WORD TALLYING WS-CNT-F FOR ALL WS-F
+001740     INSPECT LK-WORD TALLYING WS-CNT-G FOR ALL WS-G
+001750     INSPECT LK-WORD TALLYING WS-CNT-H FOR ALL WS-H
+001760     INSPECT LK-WORD TALLYING WS-CNT-I FOR ALL WS-I
+001770     INSPECT LK-WORD TALLYING WS-CNT-J FOR ALL WS-J
+001780     INSPECT LK-WORD TALLYING WS-CNT-K FOR ALL WS-K
+001790     INSPECT LK-WORD TALLYING WS-CNT-L FOR ALL WS-L
+001800     INSPECT LK-WORD TALLYING WS-CNT-M FOR ALL WS-M
+001810     INSPECT LK-WORD TALLYING WS-CNT-N FOR ALL WS-N
+001820     INSPECT LK-WORD TALLYING WS-CNT-O FOR ALL WS-O
+001830     INSPECT LK-WORD TALLYING WS-CNT-P FOR ALL WS-P
+001840     INSPECT LK-WORD TALLYING WS-CNT-Q FOR ALL WS-Q
+001850     INSPECT LK-WORD TALLYING WS-CNT-R FOR ALL WS-R
+001860     INSPECT LK-WORD TALLYING WS-CNT-S FOR ALL WS-S
+001870     INSPECT LK-WORD TALLYING WS-CNT-T FOR ALL WS-T
+001880     INSPECT LK-WORD TALLYING WS-CNT-U FOR ALL WS-U
+001890     INSPECT LK-WORD TALLYING WS-CNT-V FOR ALL WS-V
+001900     INSPECT LK-WORD TALLYING WS-CNT-W FOR ALL WS-W
+001910     INSPECT LK-WORD TALLYING WS-CNT-X FOR ALL WS-X
+001920     INSPECT LK-WORD TALLYING WS-CNT-Y FOR ALL WS-Y
+001930     INSPECT LK-WORD TALLYING WS-CNT-Z FOR ALL WS-Z.
+001940 2000-TALLY-LETTERS-EXIT.
+001950     EXIT.
+001960
+001970*----------------------------------------------------------*
+001980* 3000-VALIDATE - CONFIRMS LK-WORD IS ENTIRELY ALPHABETIC    *
+001990* BY COMPARING THE SUM OF THE LETTER COUNTS AGAINST THE      *
+002000* WORD'S NON-BLANK LENGTH. A WORD IS PADDED WITH TRAILING    *
+002010* SPACES ONLY; IF ANY BLANK IN IT ISN'T PART OF THAT TRAIL,  *
+002020* AN EMBEDDED SPACE SNUCK IN AND THE WORD ISN'T ALPHABETIC   *
+002030* EVEN IF THE LETTER COUNTS HAPPEN TO LINE UP. A WHOLLY      *
+002031* BLANK RECORD HAS A NON-BLANK LENGTH OF ZERO AND IS ALSO    *
+002032* REJECTED RATHER THAN SCORED AS A TRIVIAL ISOGRAM           *
+002040*----------------------------------------------------------*
+002050 3000-VALIDATE.
+002060     MOVE ZERO TO WS-BLANK-CNT.
+002070     MOVE ZERO TO WS-TRAIL-CNT.
+002080     INSPECT LK-WORD TALLYING WS-BLANK-CNT FOR ALL SPACE.
+002090     INSPECT FUNCTION REVERSE(LK-WORD) TALLYING WS-TRAIL-CNT
+002100         FOR LEADING SPACE.
+002110     COMPUTE WS-NONBLANK-LEN = 50 - WS-TRAIL-CNT.
+002120
+002130     COMPUTE WS-LETTER-TOTAL =
+002140         WS-CNT-A + WS-CNT-B + WS-CNT-C + WS-CNT-D + WS-CNT-E +
+002150         WS-CNT-F + WS-CNT-G + WS-CNT-H + WS-CNT-I + WS-CNT-J +
+002160         WS-CNT-K + WS-CNT-L + WS-CNT-M + WS-CNT-N + WS-CNT-O +
+002170         WS-CNT-P + WS-CNT-Q + WS-CNT-R + WS-CNT-S + WS-CNT-T +
+002180         WS-CNT-U + WS-CNT-V + WS-CNT-W + WS-CNT-X + WS-CNT-Y +
+002190         WS-CNT-Z.
+002200
+002205     IF WS-NONBLANK-LEN > 0
+002210             AND WS-BLANK-CNT = WS-TRAIL-CNT
+002220             AND WS-LETTER-TOTAL = WS-NONBLANK-LEN
+002230         SET LK-WORD-VALID TO TRUE
+002240     ELSE
+002250         SET LK-WORD-INVALID TO TRUE
+002260     END-IF.
+002270 3000-VALIDATE-EXIT.
+002280     EXIT.
+002290
+002300*----------------------------------------------------------*
+002310* 4000-SET-FLAG - SETS LK-FLAG TO Y WHEN THE WORD IS AN      *
+002320* ISOGRAM, I.E. NO LETTER REPEATS MORE THAN LK-MAX-REPEAT     *
+002330* ALLOWS; N WHEN SOME LETTER EXCEEDS THE THRESHOLD            *
+002340*----------------------------------------------------------*
+002350 4000-SET-FLAG.
+002360     IF WS-CNT-A > LK-MAX-REPEAT OR
+002370        WS-CNT-B > LK-MAX-REPEAT OR
+002380        WS-CNT-C > LK-MAX-REPEAT OR
+002390        WS-CNT-D > LK-MAX-REPEAT OR
+002400        WS-CNT-E > LK-MAX-REPEAT OR
+002410        WS-CNT-F > LK-MAX-REPEAT OR
+002420        WS-CNT-G > LK-MAX-REPEAT OR
+002430        WS-CNT-H > LK-MAX-REPEAT OR
+002440        WS-CNT-I > LK-MAX-REPEAT OR
+002450        WS-CNT-J > LK-MAX-REPEAT OR
+002460        WS-CNT-K > LK-MAX-REPEAT OR
+002470        WS-CNT-L > LK-MAX-REPEAT OR
+002480        WS-CNT-M > LK-MAX-REPEAT OR
+002490        WS-CNT-N > LK-MAX-REPEAT OR
+002500        WS-CNT-O > LK-MAX-REPEAT OR
+002510        WS-CNT-P > LK-MAX-REPEAT OR
+002520        WS-CNT-Q > LK-MAX-REPEAT OR
+002530        WS-CNT-R > LK-MAX-REPEAT OR
+002540        WS-CNT-S > LK-MAX-REPEAT OR
+002550        WS-CNT-T > LK-MAX-REPEAT OR
+002560        WS-CNT-U > LK-MAX-REPEAT OR
+002570        WS-CNT-V > LK-MAX-REPEAT OR
+002580        WS-CNT-W > LK-MAX-REPEAT OR
+002590        WS-CNT-X > LK-MAX-REPEAT OR
+002600        WS-CNT-Y > LK-MAX-REPEAT OR
+002610        WS-CNT-Z > LK-MAX-REPEAT
+002620         MOVE 'N' TO LK-FLAG
+002630     ELSE
+002640         MOVE 'Y' TO LK-FLAG
+002650     END-IF.
+002660 4000-SET-FLAG-EXIT.
+002670     EXIT.
+002680
+002690*----------------------------------------------------------*
+002700* 5000-RETURN-COUNTERS - COPIES THE WORKING-STORAGE LETTER   *
+002710* COUNTS INTO THE LINKAGE RECORD SO THE CALLER RECEIVES THEM *
+002720*----------------------------------------------------------*
+002730 5000-RETURN-COUNTERS.
+002740     MOVE WS-CNT-A TO LK-CNT-A.
+002750     MOVE WS-CNT-B TO LK-CNT-B.
+002760     MOVE WS-CNT-C TO LK-CNT-C.
+002770     MOVE WS-CNT-D TO LK-CNT-D.
+002780     MOVE WS-CNT-E TO LK-CNT-E.
+002790     MOVE WS-CNT-F TO LK-CNT-F.
+002800     MOVE WS-CNT-G TO LK-CNT-G.
+002810     MOVE WS-CNT-H TO LK-CNT-H.
+002820     MOVE WS-CNT-I TO LK-CNT-I.
+002830     MOVE WS-CNT-J TO LK-CNT-J.
+002840     MOVE WS-CNT-K TO LK-CNT-K.
+002850     MOVE WS-CNT-L TO LK-CNT-L.
+002860     MOVE WS-CNT-M TO LK-CNT-M.
+002870     MOVE WS-CNT-N TO LK-CNT-N.
+002880     MOVE WS-CNT-O TO LK-CNT-O.
+002890     MOVE WS-CNT-P TO LK-CNT-P.
+002900     MOVE WS-CNT-Q TO LK-CNT-Q.
+002910     MOVE WS-CNT-R TO LK-CNT-R.
+002920     MOVE WS-CNT-S TO LK-CNT-S.
+002930     MOVE WS-CNT-T TO LK-CNT-T.
+002940     MOVE WS-CNT-U TO LK-CNT-U.
+002950     MOVE WS-CNT-V TO LK-CNT-V.
+002960     MOVE WS-CNT-W TO LK-CNT-W.
+002970     MOVE WS-CNT-X TO LK-CNT-X.
+002980     MOVE WS-CNT-Y TO LK-CNT-Y.
+002990     MOVE WS-CNT-Z TO LK-CNT-Z.
+003000 5000-RETURN-COUNTERS-EXIT.
+003010     EXIT.
